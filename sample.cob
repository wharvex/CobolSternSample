@@ -13,50 +13,549 @@
       * Output file name: `PRINTER`.
        FILE-CONTROL.   
            SELECT EMPLOYEE-DATA ASSIGN TO EMP-DAT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMPLOYEE-ID-IN
+               FILE STATUS IS WS-EMPLOYEE-STATUS.
+           SELECT PAYROLL-LISTING ASSIGN TO PRINTER
+               FILE STATUS IS WS-PRINTER-STATUS.
+           SELECT EXCEPTION-LISTING ASSIGN TO EXCEPT-PRT.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHECKPT-DAT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT BANK-FILE ASSIGN TO BANK-DAT
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT PAYROLL-LISTING ASSIGN TO PRINTER.
+           SELECT YTD-MASTER ASSIGN TO YTD-DAT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS YTD-EMPLOYEE-ID
+               FILE STATUS IS WS-YTD-STATUS.
+           SELECT PRIOR-WEEK-MASTER ASSIGN TO PRIOR-DAT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PRIOR-EMPLOYEE-ID
+               FILE STATUS IS WS-PRIOR-STATUS.
+           SELECT AUDIT-LISTING ASSIGN TO AUDIT-PRT.
+           SELECT DEPT-OVERFLOW-LISTING ASSIGN TO DEPTOVFL-PRT.
        DATA DIVISION.
        FILE SECTION.
        FD EMPLOYEE-DATA LABEL RECORDS ARE STANDARD.
-       01  EMPLOYEE-RECORD.
-      * Fields within the record are on the 05 level, and as such are
-      * subordinate to (part of) the 01-level entry.
-           05  EMPLOYEE-NAME-IN      PICTURE X(20).
-           05  HOURS-WORKED-IN       PICTURE 9(2).
-           05  HOURLY-RATE-IN        PICTURE 9V99.
+           COPY EMPREC.
+       FD  YTD-MASTER LABEL RECORDS ARE STANDARD.
+       01  YTD-RECORD.
+           05  YTD-EMPLOYEE-ID       PICTURE X(5).
+           05  YTD-WAGES             PICTURE 9(5)V99.
        FD  PAYROLL-LISTING    LABEL RECORDS ARE STANDARD.
        01  PRINT-REC.
            05                        PICTURE X(20).
            05  NAME-OUT              PICTURE X(20).
-           05                        PICTURE X(10).
+           05                        PICTURE X(2).
+           05  DEPT-OUT              PICTURE X(3).
+           05                        PICTURE X(5).
            05  HOURS-OUT             PICTURE 9(2).
            05                        PICTURE X(8).
            05  RATE-OUT              PICTURE 9.99.
-           05                        PICTURE X(6).
+           05                        PICTURE X(4).
+           05  REGULAR-WAGES-OUT     PICTURE 999.99.
+           05                        PICTURE X(2).
+           05  OVERTIME-WAGES-OUT    PICTURE 999.99.
+           05                        PICTURE X(2).
            05  WEEKLY-WAGES-OUT      PICTURE 999.99.
+           05                        PICTURE X(2).
+           05  NET-WAGES-OUT         PICTURE 999.99.
+       01  SUMMARY-REC.
+           05                        PICTURE X(10).
+           05  SUMMARY-LABEL-1       PICTURE X(19).
+           05  TOTAL-EMPLOYEES-OUT   PICTURE ZZZ9.
+           05                        PICTURE X(4).
+           05  SUMMARY-LABEL-2       PICTURE X(12).
+           05  TOTAL-HOURS-OUT       PICTURE ZZZ,ZZ9.
+           05                        PICTURE X(4).
+           05  SUMMARY-LABEL-3       PICTURE X(12).
+           05  TOTAL-WAGES-OUT       PICTURE ZZZ,ZZ9.99.
+       01  DEPT-HEADER-REC.
+           05                        PICTURE X(10).
+           05  DEPT-HEADER-TEXT      PICTURE X(40).
+       01  DEPT-SUBTOTAL-REC.
+           05                        PICTURE X(10).
+           05  DEPT-LABEL            PICTURE X(5).
+           05  DEPT-CODE-OUT         PICTURE X(3).
+           05                        PICTURE X(4).
+           05  DEPT-HOURS-LABEL      PICTURE X(12).
+           05  DEPT-HOURS-OUT        PICTURE ZZZ,ZZ9.
+           05                        PICTURE X(4).
+           05  DEPT-WAGES-LABEL      PICTURE X(12).
+           05  DEPT-WAGES-OUT        PICTURE ZZZ,ZZ9.99.
+       FD  EXCEPTION-LISTING LABEL RECORDS ARE STANDARD.
+       01  EXCEPTION-REC.
+           05  EXCEPT-ID-OUT         PICTURE X(5).
+           05                        PICTURE X(2).
+           05  EXCEPT-NAME-OUT       PICTURE X(20).
+           05                        PICTURE X(2).
+           05  EXCEPT-HOURS-OUT      PICTURE X(2).
+           05                        PICTURE X(2).
+           05  EXCEPT-RATE-OUT       PICTURE X(4).
+           05                        PICTURE X(2).
+           05  EXCEPT-REASON-OUT     PICTURE X(30).
+       FD  CHECKPOINT-FILE LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-REC.
+           05  CHECKPOINT-ID             PICTURE X(5).
+           05  CHECKPOINT-NAME           PICTURE X(20).
+           05  CHECKPOINT-TOTAL-EMPLOYEES PICTURE 9(4).
+           05  CHECKPOINT-TOTAL-HOURS     PICTURE 9(6).
+           05  CHECKPOINT-TOTAL-WAGES     PICTURE 9(6)V99.
+           05  CHECKPOINT-DEPT-COUNT      PICTURE 9(3).
+           05  CHECKPOINT-DEPT-TABLE OCCURS 200 TIMES.
+               10  CHECKPOINT-DEPT-CODE   PICTURE X(3).
+               10  CHECKPOINT-DEPT-HOURS  PICTURE 9(6).
+               10  CHECKPOINT-DEPT-WAGES  PICTURE 9(6)V99.
+       FD  BANK-FILE LABEL RECORDS ARE STANDARD.
+       01  BANK-REC.
+           05  BANK-EMPLOYEE-ID      PICTURE X(5).
+           05  BANK-ROUTING-NUMBER   PICTURE X(9).
+           05  BANK-ACCOUNT-NUMBER   PICTURE X(12).
+           05  BANK-NET-PAY          PICTURE 9(7)V99.
+       FD  PRIOR-WEEK-MASTER LABEL RECORDS ARE STANDARD.
+       01  PRIOR-WEEK-RECORD.
+           05  PRIOR-EMPLOYEE-ID     PICTURE X(5).
+           05  PRIOR-HOURS           PICTURE 9(2).
+           05  PRIOR-RATE            PICTURE 9V99.
+       FD  AUDIT-LISTING LABEL RECORDS ARE STANDARD.
+       01  AUDIT-REC.
+           05  AUDIT-ID-OUT          PICTURE X(5).
+           05                        PICTURE X(2).
+           05  AUDIT-NAME-OUT        PICTURE X(20).
+           05                        PICTURE X(2).
+           05  AUDIT-PRIOR-HOURS-OUT PICTURE 9(2).
+           05                        PICTURE X(2).
+           05  AUDIT-CURR-HOURS-OUT  PICTURE 9(2).
+           05                        PICTURE X(2).
+           05  AUDIT-PRIOR-RATE-OUT  PICTURE 9.99.
+           05                        PICTURE X(2).
+           05  AUDIT-CURR-RATE-OUT   PICTURE 9.99.
+           05                        PICTURE X(2).
+           05  AUDIT-REASON-OUT      PICTURE X(60).
+       FD  DEPT-OVERFLOW-LISTING LABEL RECORDS ARE STANDARD.
+       01  DEPT-OVERFLOW-REC.
+           05  OVERFLOW-ID-OUT       PICTURE X(5).
+           05                        PICTURE X(2).
+           05  OVERFLOW-NAME-OUT     PICTURE X(20).
+           05                        PICTURE X(2).
+           05  OVERFLOW-DEPT-OUT     PICTURE X(3).
+           05                        PICTURE X(2).
+           05  OVERFLOW-REASON-OUT   PICTURE X(50).
        WORKING-STORAGE SECTION.
        01  ARE-THERE-MORE-RECORDS    PICTURE XXX VALUE 'YES'.
+       01  WS-YTD-STATUS             PICTURE XX VALUE '00'.
+       01  WS-PRIOR-STATUS           PICTURE XX VALUE '00'.
+       01  WS-CHECKPOINT-STATUS      PICTURE XX VALUE '00'.
+       01  WS-EMPLOYEE-STATUS        PICTURE XX VALUE '00'.
+       01  WS-PRINTER-STATUS         PICTURE XX VALUE '00'.
+       01  WS-VALID-DATA             PICTURE X VALUE 'Y'.
+           88  INPUT-IS-VALID               VALUE 'Y'.
+           88  INPUT-IS-INVALID             VALUE 'N'.
+       01  WS-EXCEPTION-REASON       PICTURE X(30) VALUE SPACES.
+       01  WS-RESTART-PARM           PICTURE X(7) VALUE SPACES.
+       01  WS-RESTART-SWITCH         PICTURE X VALUE 'N'.
+           88  RESTART-REQUESTED            VALUE 'Y'.
+       01  WS-CHECKPOINT-ID          PICTURE X(5) VALUE SPACES.
+       01  WS-CHECKPOINT-NAME        PICTURE X(20) VALUE SPACES.
+       01  WS-LAST-GOOD-ID           PICTURE X(5) VALUE SPACES.
+       01  WS-LAST-GOOD-NAME         PICTURE X(20) VALUE SPACES.
+       01  WS-CHECKPOINT-INTERVAL    PICTURE 9(4) VALUE 100.
+       01  WS-RECORDS-SINCE-CKPT     PICTURE 9(4) VALUE ZERO.
+       01  WS-CONTROL-TOTALS.
+           05  WS-TOTAL-EMPLOYEES    PICTURE 9(4) VALUE ZERO.
+           05  WS-TOTAL-HOURS        PICTURE 9(6) VALUE ZERO.
+           05  WS-TOTAL-WAGES        PICTURE 9(6)V99 VALUE ZERO.
+       01  WS-OVERTIME-FIELDS.
+           05  WS-REGULAR-HOURS      PICTURE 9(2) VALUE ZERO.
+           05  WS-OVERTIME-HOURS     PICTURE 9(2) VALUE ZERO.
+           05  WS-OVERTIME-RATE      PICTURE 99V999 VALUE ZERO.
+           05  WS-REGULAR-WAGES      PICTURE 999V99 VALUE ZERO.
+           05  WS-OVERTIME-WAGES     PICTURE 999V99 VALUE ZERO.
+           05  WS-WEEKLY-WAGES       PICTURE 999V99 VALUE ZERO.
+       01  WS-WITHHOLDING-TABLE.
+           05  WS-FEDERAL-WITHHOLD-PCT   PICTURE 9V999 VALUE .150.
+           05  WS-STATE-WITHHOLD-PCT     PICTURE 9V999 VALUE .050.
+           05  WS-FIXED-DEDUCTION        PICTURE 9(3)V99 VALUE 25.00.
+       01  WS-NET-PAY-FIELDS.
+           05  WS-FEDERAL-WITHHOLDING    PICTURE 999V99 VALUE ZERO.
+           05  WS-STATE-WITHHOLDING      PICTURE 999V99 VALUE ZERO.
+           05  WS-NET-WAGES              PICTURE S999V99 VALUE ZERO.
+       01  WS-DEPT-COUNT             PICTURE 9(3) VALUE ZERO.
+       01  WS-DEPT-OVERFLOW-SWITCH   PICTURE X VALUE 'N'.
+           88  DEPT-TABLE-IS-FULL           VALUE 'Y'.
+       01  WS-CKPT-DEPT-IDX          PICTURE 9(3) VALUE ZERO.
+       01  WS-DEPT-TOTALS.
+           05  WS-DEPT-ENTRY OCCURS 0 TO 200 TIMES
+                   DEPENDING ON WS-DEPT-COUNT
+                   INDEXED BY WS-DEPT-IDX.
+               10  WS-DEPT-CODE      PICTURE X(3).
+               10  WS-DEPT-HOURS     PICTURE 9(6).
+               10  WS-DEPT-WAGES     PICTURE 9(6)V99.
+       01  WS-AUDIT-THRESHOLDS.
+           05  WS-HOURS-THRESHOLD       PICTURE 9(2) VALUE 20.
+           05  WS-RATE-THRESHOLD        PICTURE 9V99 VALUE 2.00.
+       01  WS-AUDIT-FIELDS.
+           05  WS-PRIOR-FOUND            PICTURE X VALUE 'N'.
+               88  PRIOR-WEEK-ON-FILE            VALUE 'Y'.
+           05  WS-HOURS-DIFF             PICTURE S9(3) VALUE ZERO.
+           05  WS-RATE-DIFF              PICTURE S9(3)V99 VALUE ZERO.
+           05  WS-AUDIT-REASON           PICTURE X(60) VALUE SPACES.
+           05  WS-AUDIT-REASON-TEMP      PICTURE X(60) VALUE SPACES.
        PROCEDURE DIVISION.
        100-MAIN-MODULE.
+           ACCEPT WS-RESTART-PARM FROM COMMAND-LINE
+           IF WS-RESTART-PARM = 'RESTART'
+               MOVE 'Y' TO WS-RESTART-SWITCH
+           END-IF
            OPEN INPUT EMPLOYEE-DATA
-                OUTPUT PAYROLL-LISTING
+           IF RESTART-REQUESTED
+      *--- Resuming mid-roster: append to the prior partial run's
+      *--- listing/extract/audit output instead of truncating it, so
+      *--- the records processed before the abend are not lost.
+               OPEN EXTEND PAYROLL-LISTING
+               OPEN EXTEND EXCEPTION-LISTING
+               OPEN EXTEND BANK-FILE
+               OPEN EXTEND AUDIT-LISTING
+               OPEN EXTEND DEPT-OVERFLOW-LISTING
+           ELSE
+               OPEN OUTPUT PAYROLL-LISTING
+               OPEN OUTPUT EXCEPTION-LISTING
+               OPEN OUTPUT BANK-FILE
+               OPEN OUTPUT AUDIT-LISTING
+               OPEN OUTPUT DEPT-OVERFLOW-LISTING
+           END-IF
+           OPEN I-O YTD-MASTER
+           IF WS-YTD-STATUS = '35'
+               CLOSE YTD-MASTER
+               OPEN OUTPUT YTD-MASTER
+               CLOSE YTD-MASTER
+               OPEN I-O YTD-MASTER
+           END-IF
+           OPEN I-O PRIOR-WEEK-MASTER
+           IF WS-PRIOR-STATUS = '35'
+               CLOSE PRIOR-WEEK-MASTER
+               OPEN OUTPUT PRIOR-WEEK-MASTER
+               CLOSE PRIOR-WEEK-MASTER
+               OPEN I-O PRIOR-WEEK-MASTER
+           END-IF
+           IF RESTART-REQUESTED
+               PERFORM 120-FAST-FORWARD-TO-CHECKPOINT
+           END-IF
       *--- Repeatedly read one data record into the input area.
            PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO '
                READ EMPLOYEE-DATA
                     AT END
                          MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
                     NOT AT END
-                         PERFORM 200-WAGE-ROUTINE
+                         PERFORM 150-VALIDATE-INPUT
+                         IF INPUT-IS-VALID
+                             PERFORM 200-WAGE-ROUTINE
+                             ADD 1 TO WS-TOTAL-EMPLOYEES
+                             ADD HOURS-WORKED-IN TO WS-TOTAL-HOURS
+                             ADD WS-WEEKLY-WAGES TO WS-TOTAL-WAGES
+                             PERFORM 280-ACCUMULATE-DEPT-TOTALS
+                         ELSE
+                             PERFORM 175-WRITE-EXCEPTION
+                         END-IF
+                         PERFORM 190-CHECKPOINT-IF-DUE
                END-READ
            END-PERFORM
+           PERFORM 900-WRITE-SUMMARY
+           PERFORM 950-WRITE-DEPT-SUBTOTALS
+           PERFORM 197-CLEAR-CHECKPOINT
            CLOSE EMPLOYEE-DATA
                  PAYROLL-LISTING
+                 EXCEPTION-LISTING
+                 BANK-FILE
+                 AUDIT-LISTING
+                 DEPT-OVERFLOW-LISTING
+                 YTD-MASTER
+                 PRIOR-WEEK-MASTER
            STOP RUN.
+       120-FAST-FORWARD-TO-CHECKPOINT.
+           MOVE SPACES TO WS-CHECKPOINT-ID
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = '35'
+               CONTINUE
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE SPACES TO WS-CHECKPOINT-ID
+                   NOT AT END
+                       MOVE CHECKPOINT-ID TO WS-CHECKPOINT-ID
+                       MOVE CHECKPOINT-TOTAL-EMPLOYEES
+                            TO WS-TOTAL-EMPLOYEES
+                       MOVE CHECKPOINT-TOTAL-HOURS TO WS-TOTAL-HOURS
+                       MOVE CHECKPOINT-TOTAL-WAGES TO WS-TOTAL-WAGES
+                       MOVE CHECKPOINT-DEPT-COUNT TO WS-DEPT-COUNT
+                       PERFORM VARYING WS-CKPT-DEPT-IDX FROM 1 BY 1
+                               UNTIL WS-CKPT-DEPT-IDX > WS-DEPT-COUNT
+                           MOVE CHECKPOINT-DEPT-CODE (WS-CKPT-DEPT-IDX)
+                                TO WS-DEPT-CODE (WS-CKPT-DEPT-IDX)
+                           MOVE CHECKPOINT-DEPT-HOURS (WS-CKPT-DEPT-IDX)
+                                TO WS-DEPT-HOURS (WS-CKPT-DEPT-IDX)
+                           MOVE CHECKPOINT-DEPT-WAGES (WS-CKPT-DEPT-IDX)
+                                TO WS-DEPT-WAGES (WS-CKPT-DEPT-IDX)
+                       END-PERFORM
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF WS-CHECKPOINT-ID NOT = SPACES
+               MOVE WS-CHECKPOINT-ID TO EMPLOYEE-ID-IN
+               START EMPLOYEE-DATA KEY IS GREATER THAN EMPLOYEE-ID-IN
+                   INVALID KEY
+                       MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+               END-START
+           END-IF.
+       190-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-RECORDS-SINCE-CKPT
+           IF WS-RECORDS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 195-WRITE-CHECKPOINT
+               MOVE ZERO TO WS-RECORDS-SINCE-CKPT
+           END-IF
+           IF WS-PRINTER-STATUS NOT = '00'
+               PERFORM 195-WRITE-CHECKPOINT
+               DISPLAY 'SAMPLE ABEND - PAYROLL-LISTING STATUS '
+                       WS-PRINTER-STATUS
+               DISPLAY 'CHECKPOINT SAVED AT ' WS-LAST-GOOD-NAME
+               STOP RUN
+           END-IF.
+       195-WRITE-CHECKPOINT.
+           MOVE WS-LAST-GOOD-ID TO WS-CHECKPOINT-ID
+           MOVE WS-LAST-GOOD-NAME TO WS-CHECKPOINT-NAME
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-CHECKPOINT-ID TO CHECKPOINT-ID
+           MOVE WS-CHECKPOINT-NAME TO CHECKPOINT-NAME
+           MOVE WS-TOTAL-EMPLOYEES TO CHECKPOINT-TOTAL-EMPLOYEES
+           MOVE WS-TOTAL-HOURS TO CHECKPOINT-TOTAL-HOURS
+           MOVE WS-TOTAL-WAGES TO CHECKPOINT-TOTAL-WAGES
+           MOVE WS-DEPT-COUNT TO CHECKPOINT-DEPT-COUNT
+           PERFORM VARYING WS-CKPT-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-CKPT-DEPT-IDX > WS-DEPT-COUNT
+               MOVE WS-DEPT-CODE (WS-CKPT-DEPT-IDX)
+                    TO CHECKPOINT-DEPT-CODE (WS-CKPT-DEPT-IDX)
+               MOVE WS-DEPT-HOURS (WS-CKPT-DEPT-IDX)
+                    TO CHECKPOINT-DEPT-HOURS (WS-CKPT-DEPT-IDX)
+               MOVE WS-DEPT-WAGES (WS-CKPT-DEPT-IDX)
+                    TO CHECKPOINT-DEPT-WAGES (WS-CKPT-DEPT-IDX)
+           END-PERFORM
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
+       197-CLEAR-CHECKPOINT.
+      *--- A clean finish means there is nothing left to restart from;
+      *--- reset the checkpoint file so a later RESTART run (or an
+      *--- operator's habitual use of the option) does not pick up a
+      *--- stale checkpoint and skip this run's entire roster.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+       150-VALIDATE-INPUT.
+           MOVE 'Y' TO WS-VALID-DATA
+           MOVE SPACES TO WS-EXCEPTION-REASON
+           IF HOURS-WORKED-IN IS NOT NUMERIC
+               MOVE 'N' TO WS-VALID-DATA
+               MOVE 'INVALID HOURS - NOT NUMERIC' TO WS-EXCEPTION-REASON
+           ELSE
+               IF HOURS-WORKED-IN > 80
+                   MOVE 'N' TO WS-VALID-DATA
+                   MOVE 'INVALID HOURS - OUT OF RANGE'
+                        TO WS-EXCEPTION-REASON
+               END-IF
+           END-IF
+           IF INPUT-IS-VALID
+               IF HOURLY-RATE-IN IS NOT NUMERIC
+                   MOVE 'N' TO WS-VALID-DATA
+                   MOVE 'INVALID RATE - NOT NUMERIC'
+                        TO WS-EXCEPTION-REASON
+               ELSE
+                   IF HOURLY-RATE-IN = ZERO
+                       MOVE 'N' TO WS-VALID-DATA
+                       MOVE 'INVALID RATE - ZERO' TO WS-EXCEPTION-REASON
+                   END-IF
+               END-IF
+           END-IF.
+       175-WRITE-EXCEPTION.
+           MOVE SPACES TO EXCEPTION-REC
+           MOVE EMPLOYEE-ID-IN TO EXCEPT-ID-OUT
+           MOVE EMPLOYEE-NAME-IN TO EXCEPT-NAME-OUT
+           MOVE HOURS-WORKED-IN TO EXCEPT-HOURS-OUT
+           MOVE HOURLY-RATE-IN TO EXCEPT-RATE-OUT
+           MOVE WS-EXCEPTION-REASON TO EXCEPT-REASON-OUT
+           WRITE EXCEPTION-REC.
        200-WAGE-ROUTINE.
            MOVE SPACES TO PRINT-REC
            MOVE EMPLOYEE-NAME-IN TO NAME-OUT
+           MOVE DEPT-CODE-IN TO DEPT-OUT
            MOVE HOURS-WORKED-IN TO HOURS-OUT
            MOVE HOURLY-RATE-IN TO RATE-OUT
-           MULTIPLY HOURS-WORKED-IN BY HOURLY-RATE-IN
-                    GIVING WEEKLY-WAGES-OUT
-           WRITE PRINT-REC.
+           IF HOURS-WORKED-IN > 40
+               MOVE 40 TO WS-REGULAR-HOURS
+               SUBTRACT 40 FROM HOURS-WORKED-IN
+                    GIVING WS-OVERTIME-HOURS
+           ELSE
+               MOVE HOURS-WORKED-IN TO WS-REGULAR-HOURS
+               MOVE ZERO TO WS-OVERTIME-HOURS
+           END-IF
+           MULTIPLY HOURLY-RATE-IN BY 1.5 GIVING WS-OVERTIME-RATE
+           MULTIPLY WS-REGULAR-HOURS BY HOURLY-RATE-IN
+                    GIVING WS-REGULAR-WAGES
+           MULTIPLY WS-OVERTIME-HOURS BY WS-OVERTIME-RATE
+                    GIVING WS-OVERTIME-WAGES
+           ADD WS-REGULAR-WAGES WS-OVERTIME-WAGES
+                    GIVING WS-WEEKLY-WAGES
+           MOVE WS-REGULAR-WAGES TO REGULAR-WAGES-OUT
+           MOVE WS-OVERTIME-WAGES TO OVERTIME-WAGES-OUT
+           MOVE WS-WEEKLY-WAGES TO WEEKLY-WAGES-OUT
+           MULTIPLY WS-WEEKLY-WAGES BY WS-FEDERAL-WITHHOLD-PCT
+                    GIVING WS-FEDERAL-WITHHOLDING
+           MULTIPLY WS-WEEKLY-WAGES BY WS-STATE-WITHHOLD-PCT
+                    GIVING WS-STATE-WITHHOLDING
+           COMPUTE WS-NET-WAGES = WS-WEEKLY-WAGES
+                    - WS-FEDERAL-WITHHOLDING
+                    - WS-STATE-WITHHOLDING
+                    - WS-FIXED-DEDUCTION
+           IF WS-NET-WAGES < ZERO
+               MOVE ZERO TO WS-NET-WAGES
+           END-IF
+           MOVE WS-NET-WAGES TO NET-WAGES-OUT
+           WRITE PRINT-REC
+           IF WS-PRINTER-STATUS = '00'
+               MOVE EMPLOYEE-ID-IN TO WS-LAST-GOOD-ID
+               MOVE EMPLOYEE-NAME-IN TO WS-LAST-GOOD-NAME
+           END-IF
+           PERFORM 250-UPDATE-YTD
+           PERFORM 255-WRITE-BANK-RECORD
+           PERFORM 270-AUDIT-PRIOR-WEEK.
+       255-WRITE-BANK-RECORD.
+           MOVE SPACES TO BANK-REC
+           MOVE EMPLOYEE-ID-IN TO BANK-EMPLOYEE-ID
+           MOVE ZEROS TO BANK-ROUTING-NUMBER
+           MOVE ZEROS TO BANK-ACCOUNT-NUMBER
+           MOVE WS-NET-WAGES TO BANK-NET-PAY
+           WRITE BANK-REC.
+       250-UPDATE-YTD.
+           MOVE EMPLOYEE-ID-IN TO YTD-EMPLOYEE-ID
+           READ YTD-MASTER
+               INVALID KEY
+                   MOVE WS-WEEKLY-WAGES TO YTD-WAGES
+                   WRITE YTD-RECORD
+               NOT INVALID KEY
+                   ADD WS-WEEKLY-WAGES TO YTD-WAGES
+                   REWRITE YTD-RECORD
+           END-READ.
+       270-AUDIT-PRIOR-WEEK.
+           MOVE 'N' TO WS-PRIOR-FOUND
+           MOVE SPACES TO WS-AUDIT-REASON
+           MOVE EMPLOYEE-ID-IN TO PRIOR-EMPLOYEE-ID
+           READ PRIOR-WEEK-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-PRIOR-FOUND
+           END-READ
+           IF PRIOR-WEEK-ON-FILE
+               COMPUTE WS-HOURS-DIFF =
+                       HOURS-WORKED-IN - PRIOR-HOURS
+               COMPUTE WS-RATE-DIFF =
+                       HOURLY-RATE-IN - PRIOR-RATE
+               IF FUNCTION ABS(WS-HOURS-DIFF) > WS-HOURS-THRESHOLD
+                   MOVE 'HOURS CHANGED SIGNIFICANTLY'
+                        TO WS-AUDIT-REASON
+               END-IF
+               IF FUNCTION ABS(WS-RATE-DIFF) > WS-RATE-THRESHOLD
+                   IF WS-AUDIT-REASON = SPACES
+                       MOVE 'RATE CHANGED SIGNIFICANTLY'
+                            TO WS-AUDIT-REASON
+                   ELSE
+                       STRING FUNCTION TRIM(WS-AUDIT-REASON)
+                                  DELIMITED BY SIZE
+                              '; RATE CHANGED SIGNIFICANTLY'
+                                  DELIMITED BY SIZE
+                              INTO WS-AUDIT-REASON-TEMP
+                       MOVE WS-AUDIT-REASON-TEMP TO WS-AUDIT-REASON
+                   END-IF
+               END-IF
+               IF WS-AUDIT-REASON NOT = SPACES
+                   PERFORM 275-WRITE-AUDIT-EXCEPTION
+               END-IF
+               MOVE HOURS-WORKED-IN TO PRIOR-HOURS
+               MOVE HOURLY-RATE-IN TO PRIOR-RATE
+               REWRITE PRIOR-WEEK-RECORD
+           ELSE
+               MOVE HOURS-WORKED-IN TO PRIOR-HOURS
+               MOVE HOURLY-RATE-IN TO PRIOR-RATE
+               WRITE PRIOR-WEEK-RECORD
+           END-IF.
+       275-WRITE-AUDIT-EXCEPTION.
+           MOVE SPACES TO AUDIT-REC
+           MOVE EMPLOYEE-ID-IN TO AUDIT-ID-OUT
+           MOVE EMPLOYEE-NAME-IN TO AUDIT-NAME-OUT
+           MOVE PRIOR-HOURS TO AUDIT-PRIOR-HOURS-OUT
+           MOVE HOURS-WORKED-IN TO AUDIT-CURR-HOURS-OUT
+           MOVE PRIOR-RATE TO AUDIT-PRIOR-RATE-OUT
+           MOVE HOURLY-RATE-IN TO AUDIT-CURR-RATE-OUT
+           MOVE WS-AUDIT-REASON TO AUDIT-REASON-OUT
+           WRITE AUDIT-REC.
+       280-ACCUMULATE-DEPT-TOTALS.
+           MOVE 'N' TO WS-DEPT-OVERFLOW-SWITCH
+           SET WS-DEPT-IDX TO 1
+           SEARCH WS-DEPT-ENTRY
+               AT END
+                   IF WS-DEPT-COUNT >= 200
+                       MOVE 'Y' TO WS-DEPT-OVERFLOW-SWITCH
+                   ELSE
+                       ADD 1 TO WS-DEPT-COUNT
+                       SET WS-DEPT-IDX TO WS-DEPT-COUNT
+                       MOVE DEPT-CODE-IN TO WS-DEPT-CODE (WS-DEPT-IDX)
+                       MOVE ZERO TO WS-DEPT-HOURS (WS-DEPT-IDX)
+                       MOVE ZERO TO WS-DEPT-WAGES (WS-DEPT-IDX)
+                   END-IF
+               WHEN WS-DEPT-CODE (WS-DEPT-IDX) = DEPT-CODE-IN
+                   CONTINUE
+           END-SEARCH
+           IF DEPT-TABLE-IS-FULL
+      *--- More than 200 distinct department codes is an operational
+      *--- anomaly, not a reason to discard the whole run's summary
+      *--- and subtotals, and not the same condition EXCEPTION-LISTING
+      *--- exists for — this employee was paid fine, there is just no
+      *--- department slot left to subtotal into. Report it separately
+      *--- so it is never mistaken for an unpaid/rejected record.
+               PERFORM 285-WRITE-DEPT-OVERFLOW
+           ELSE
+               ADD HOURS-WORKED-IN TO WS-DEPT-HOURS (WS-DEPT-IDX)
+               ADD WS-WEEKLY-WAGES TO WS-DEPT-WAGES (WS-DEPT-IDX)
+           END-IF.
+       285-WRITE-DEPT-OVERFLOW.
+           MOVE SPACES TO DEPT-OVERFLOW-REC
+           MOVE EMPLOYEE-ID-IN TO OVERFLOW-ID-OUT
+           MOVE EMPLOYEE-NAME-IN TO OVERFLOW-NAME-OUT
+           MOVE DEPT-CODE-IN TO OVERFLOW-DEPT-OUT
+           MOVE 'DEPARTMENT TABLE FULL - OMITTED FROM SUBTOTALS'
+                TO OVERFLOW-REASON-OUT
+           WRITE DEPT-OVERFLOW-REC.
+       900-WRITE-SUMMARY.
+           MOVE SPACES TO SUMMARY-REC
+           MOVE 'EMPLOYEES PROCESSED' TO SUMMARY-LABEL-1
+           MOVE 'TOTAL HOURS'         TO SUMMARY-LABEL-2
+           MOVE 'TOTAL WAGES'         TO SUMMARY-LABEL-3
+           MOVE WS-TOTAL-EMPLOYEES TO TOTAL-EMPLOYEES-OUT
+           MOVE WS-TOTAL-HOURS TO TOTAL-HOURS-OUT
+           MOVE WS-TOTAL-WAGES TO TOTAL-WAGES-OUT
+           WRITE SUMMARY-REC.
+       950-WRITE-DEPT-SUBTOTALS.
+           MOVE SPACES TO DEPT-HEADER-REC
+           MOVE 'DEPARTMENT SUBTOTALS' TO DEPT-HEADER-TEXT
+           WRITE DEPT-HEADER-REC
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+               MOVE SPACES TO DEPT-SUBTOTAL-REC
+               MOVE 'DEPT ' TO DEPT-LABEL
+               MOVE 'HOURS' TO DEPT-HOURS-LABEL
+               MOVE 'WAGES' TO DEPT-WAGES-LABEL
+               MOVE WS-DEPT-CODE (WS-DEPT-IDX) TO DEPT-CODE-OUT
+               MOVE WS-DEPT-HOURS (WS-DEPT-IDX) TO DEPT-HOURS-OUT
+               MOVE WS-DEPT-WAGES (WS-DEPT-IDX) TO DEPT-WAGES-OUT
+               WRITE DEPT-SUBTOTAL-REC
+           END-PERFORM.
