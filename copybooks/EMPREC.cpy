@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Employee master record layout, shared by SAMPLE (payroll) and  *
+      * EMPMAINT (master file maintenance).                            *
+      ******************************************************************
+       01  EMPLOYEE-RECORD.
+      * Fields within the record are on the 05 level, and as such are
+      * subordinate to (part of) the 01-level entry.
+           05  EMPLOYEE-ID-IN        PICTURE X(5).
+           05  EMPLOYEE-NAME-IN      PICTURE X(20).
+           05  DEPT-CODE-IN          PICTURE X(3).
+           05  HOURS-WORKED-IN       PICTURE 9(2).
+           05  HOURLY-RATE-IN        PICTURE 9V99.
