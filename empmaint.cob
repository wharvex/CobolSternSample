@@ -0,0 +1,129 @@
+      ******************************************************************
+      * Maintenance program for the employee master file used by       *
+      * SAMPLE. Applies add/change/delete transactions against the     *
+      * indexed master so roster and rate changes go through a         *
+      * controlled process instead of hand-editing EMP-DAT directly.   *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPMAINT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      * Input file name: `TRANS-DAT`.
+      * Master file name: `EMP-DAT`.
+      * Output file name: `MAINT-PRT`.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO TRANS-DAT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO EMP-DAT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMPLOYEE-ID-IN
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT MAINT-LISTING ASSIGN TO MAINT-PRT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE LABEL RECORDS ARE STANDARD.
+       01  TRANSACTION-REC.
+           05  TRANS-CODE            PICTURE X.
+               88  TRANS-IS-ADD              VALUE 'A'.
+               88  TRANS-IS-CHANGE           VALUE 'C'.
+               88  TRANS-IS-DELETE           VALUE 'D'.
+           05  TRANS-EMPLOYEE-ID     PICTURE X(5).
+           05  TRANS-EMPLOYEE-NAME   PICTURE X(20).
+           05  TRANS-DEPT-CODE       PICTURE X(3).
+           05  TRANS-HOURS           PICTURE 9(2).
+           05  TRANS-RATE            PICTURE 9V99.
+       FD  EMPLOYEE-MASTER LABEL RECORDS ARE STANDARD.
+           COPY EMPREC.
+       FD  MAINT-LISTING LABEL RECORDS ARE STANDARD.
+       01  MAINT-LISTING-REC.
+           05  ML-TRANS-CODE-OUT     PICTURE X.
+           05                        PICTURE X(2).
+           05  ML-ID-OUT             PICTURE X(5).
+           05                        PICTURE X(2).
+           05  ML-NAME-OUT           PICTURE X(20).
+           05                        PICTURE X(2).
+           05  ML-MESSAGE-OUT        PICTURE X(30).
+       WORKING-STORAGE SECTION.
+       01  ARE-THERE-MORE-TRANS      PICTURE XXX VALUE 'YES'.
+       01  WS-MASTER-STATUS          PICTURE XX VALUE '00'.
+       01  WS-ML-MESSAGE             PICTURE X(30) VALUE SPACES.
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           OPEN INPUT TRANSACTION-FILE
+           OPEN I-O EMPLOYEE-MASTER
+           IF WS-MASTER-STATUS = '35'
+               CLOSE EMPLOYEE-MASTER
+               OPEN OUTPUT EMPLOYEE-MASTER
+               CLOSE EMPLOYEE-MASTER
+               OPEN I-O EMPLOYEE-MASTER
+           END-IF
+           OPEN OUTPUT MAINT-LISTING
+           PERFORM UNTIL ARE-THERE-MORE-TRANS = 'NO '
+               READ TRANSACTION-FILE
+                    AT END
+                         MOVE 'NO ' TO ARE-THERE-MORE-TRANS
+                    NOT AT END
+                         PERFORM 200-APPLY-TRANSACTION
+               END-READ
+           END-PERFORM
+           CLOSE TRANSACTION-FILE
+                 EMPLOYEE-MASTER
+                 MAINT-LISTING
+           STOP RUN.
+       200-APPLY-TRANSACTION.
+           MOVE SPACES TO WS-ML-MESSAGE
+           EVALUATE TRUE
+               WHEN TRANS-IS-ADD
+                   PERFORM 210-ADD-EMPLOYEE
+               WHEN TRANS-IS-CHANGE
+                   PERFORM 220-CHANGE-EMPLOYEE
+               WHEN TRANS-IS-DELETE
+                   PERFORM 230-DELETE-EMPLOYEE
+               WHEN OTHER
+                   MOVE 'REJECTED - INVALID TRANSACTION CODE'
+                        TO WS-ML-MESSAGE
+           END-EVALUATE
+           PERFORM 290-WRITE-LISTING-LINE.
+       210-ADD-EMPLOYEE.
+           MOVE TRANS-EMPLOYEE-ID TO EMPLOYEE-ID-IN
+           MOVE TRANS-EMPLOYEE-NAME TO EMPLOYEE-NAME-IN
+           MOVE TRANS-DEPT-CODE TO DEPT-CODE-IN
+           MOVE TRANS-HOURS TO HOURS-WORKED-IN
+           MOVE TRANS-RATE TO HOURLY-RATE-IN
+           WRITE EMPLOYEE-RECORD
+               INVALID KEY
+                   MOVE 'REJECTED - ID ALREADY ON FILE'
+                        TO WS-ML-MESSAGE
+               NOT INVALID KEY
+                   MOVE 'ADDED' TO WS-ML-MESSAGE
+           END-WRITE.
+       220-CHANGE-EMPLOYEE.
+           MOVE TRANS-EMPLOYEE-ID TO EMPLOYEE-ID-IN
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   MOVE 'REJECTED - ID NOT ON FILE' TO WS-ML-MESSAGE
+               NOT INVALID KEY
+                   MOVE TRANS-EMPLOYEE-NAME TO EMPLOYEE-NAME-IN
+                   MOVE TRANS-DEPT-CODE TO DEPT-CODE-IN
+                   MOVE TRANS-HOURS TO HOURS-WORKED-IN
+                   MOVE TRANS-RATE TO HOURLY-RATE-IN
+                   REWRITE EMPLOYEE-RECORD
+                   MOVE 'CHANGED' TO WS-ML-MESSAGE
+           END-READ.
+       230-DELETE-EMPLOYEE.
+           MOVE TRANS-EMPLOYEE-ID TO EMPLOYEE-ID-IN
+           DELETE EMPLOYEE-MASTER
+               INVALID KEY
+                   MOVE 'REJECTED - ID NOT ON FILE' TO WS-ML-MESSAGE
+               NOT INVALID KEY
+                   MOVE 'DELETED' TO WS-ML-MESSAGE
+           END-DELETE.
+       290-WRITE-LISTING-LINE.
+           MOVE SPACES TO MAINT-LISTING-REC
+           MOVE TRANS-CODE TO ML-TRANS-CODE-OUT
+           MOVE TRANS-EMPLOYEE-ID TO ML-ID-OUT
+           MOVE TRANS-EMPLOYEE-NAME TO ML-NAME-OUT
+           MOVE WS-ML-MESSAGE TO ML-MESSAGE-OUT
+           WRITE MAINT-LISTING-REC.
